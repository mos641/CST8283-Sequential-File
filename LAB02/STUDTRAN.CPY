@@ -0,0 +1,28 @@
+      ******************************************************************
+      * Copybook: STUDTRAN
+      * Purpose:  Add/Change/Delete transaction record, keyed on
+      *           TRANS-STUDENT-NUMBER. Shared by the indexed
+      *           maintenance program and the batch master update.
+      *
+      * Modification History:
+      *   2026-08-09  Written for the indexed maintenance program.
+      ******************************************************************
+       01 TRANSACTION-RECORD.
+           05 TRANS-CODE PIC X(1).
+               88 TRANS-ADD VALUE "A".
+               88 TRANS-CHANGE VALUE "C".
+               88 TRANS-DELETE VALUE "D".
+           05 TRANS-STUDENT-NUMBER PIC X(10).
+           05 TRANS-STUDENT-PROGRAM PIC X(8).
+           05 TRANS-STUDENT-YEAR PIC 9(6).
+           05 TRANS-STUDENT-DATA.
+               10 TRANS-STUDENT-NAME.
+                    15 TRANS-STUDENT-TITLE PIC A(6).
+                    15 TRANS-FIRST-NAME PIC A(15).
+                    15 TRANS-INITIALS PIC A(2).
+                    15 TRANS-LAST-NAME PIC A(28).
+               10 TRANS-STUDENT-ADDRESS.
+                    15 TRANS-STREET-ADDRESS PIC X(25).
+                    15 TRANS-CITY-NAME PIC X(15).
+                    15 TRANS-PROVINCE PIC X(15).
+                    15 TRANS-POSTAL-CODE PIC X(7).
