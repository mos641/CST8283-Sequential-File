@@ -0,0 +1,300 @@
+000100******************************************************************
+000200* Program:     STUDENT-MAINT-PGM
+000300* Author:      D. KOWALSKI
+000400* Installation: CST8283 REGISTRAR SYSTEMS
+000500* Date-Written: 2026-08-09
+000600* Date-Compiled:
+000700* Security:    NON CONFIDENTIAL
+000800*
+000900* Purpose:     Applies a file of ADD/CHANGE/DELETE transactions,
+001000*              keyed on STUDENT-NUMBER, against the indexed
+001100*              STUDENT-MASTER file and prints a one-line audit
+001200*              record for every transaction (applied or
+001300*              rejected).
+001400*
+001500* Modification History:
+001600*   2026-08-09  D.K.  Original maintenance program written
+001700*                     against the new indexed STUDENT.DAT file.
+001750*   2026-08-09  D.K.  Check STUDENT-MASTER's open status before
+001760*                     processing any transactions - STUDENT.DAT
+001770*                     must be loaded first (see STUDLOAD.cbl).
+001800******************************************************************
+001900 IDENTIFICATION DIVISION.
+002000 PROGRAM-ID. STUDENT-MAINT-PGM.
+002100 AUTHOR. D. KOWALSKI.
+002200 INSTALLATION. CST8283 REGISTRAR SYSTEMS.
+002300 DATE-WRITTEN. 08/09/2026.
+002400 DATE-COMPILED.
+002500 SECURITY. NON CONFIDENTIAL.
+002600 ENVIRONMENT DIVISION.
+003000 INPUT-OUTPUT SECTION.
+003100 FILE-CONTROL.
+003200     SELECT STUDENT-MASTER
+003300     ASSIGN TO "..\STUDENT.DAT"
+003400     ORGANIZATION IS INDEXED
+003500     ACCESS MODE IS DYNAMIC
+003600     RECORD KEY IS STUDENT-NUMBER
+003700     FILE STATUS IS WS-MASTER-STATUS.
+003800
+003900     SELECT TRANSACTION-FILE
+004000     ASSIGN TO "..\STUDMTXN.TXT"
+004100     ORGANIZATION IS LINE SEQUENTIAL.
+004200
+004300     SELECT MAINT-REPORT
+004400     ASSIGN TO "..\STUDMRPT.TXT"
+004500     ORGANIZATION IS LINE SEQUENTIAL.
+004600 DATA DIVISION.
+004700 FILE SECTION.
+004800 FD  STUDENT-MASTER.
+004900     COPY STUDREC.
+005000
+005100 FD  TRANSACTION-FILE.
+005200     COPY STUDTRAN.
+005300
+005400 FD  MAINT-REPORT.
+005500 01  MAINT-REPORT-LINE           PIC X(132).
+005600
+005700 WORKING-STORAGE SECTION.
+005800
+005900 77  WS-EOF-SW                  PIC X(01)   VALUE "N".
+006000     88  WS-EOF                             VALUE "Y".
+006100 77  WS-MASTER-STATUS            PIC X(02)   VALUE "00".
+006200     88  WS-MASTER-OK                        VALUE "00".
+006300 77  WS-ADD-COUNT                PIC 9(05)   VALUE ZERO.
+006400 77  WS-CHANGE-COUNT             PIC 9(05)   VALUE ZERO.
+006500 77  WS-DELETE-COUNT             PIC 9(05)   VALUE ZERO.
+006600 77  WS-REJECT-COUNT             PIC 9(05)   VALUE ZERO.
+006700 77  WS-RESULT-TEXT              PIC X(08)   VALUE SPACES.
+006800 77  WS-REASON-TEXT              PIC X(30)   VALUE SPACES.
+006900
+007000 01  WS-RUN-DATE.
+007100     05  WS-RUN-YY               PIC 9(02).
+007200     05  WS-RUN-MM               PIC 9(02).
+007300     05  WS-RUN-DD               PIC 9(02).
+007400
+007500 01  MNT-HDG-LINE-1.
+007600     05  FILLER                  PIC X(10)   VALUE SPACES.
+007700     05  FILLER                  PIC X(40)
+007800         VALUE "STUDENT MASTER MAINTENANCE AUDIT REPORT".
+007900
+008000 01  MNT-HDG-LINE-2.
+008100     05  FILLER                  PIC X(05)   VALUE "DATE:".
+008200     05  MNT-HDG-DATE            PIC X(08).
+008300
+008400 01  MNT-HDG-LINE-3.
+008500     05  FILLER                  PIC X(02)   VALUE "TC".
+008600     05  FILLER                  PIC X(02)   VALUE SPACES.
+008700     05  FILLER                  PIC X(12)   VALUE "STUDENT NO.".
+008800     05  FILLER                  PIC X(10)   VALUE "RESULT".
+008900     05  FILLER                  PIC X(30)   VALUE "REASON".
+009000
+009100 01  MNT-HDG-LINE-4.
+009200     05  FILLER                  PIC X(56)   VALUE ALL "-".
+009300
+009400 01  MNT-DETAIL-LINE.
+009500     05  MNT-TRANS-CODE          PIC X(02).
+009600     05  FILLER                  PIC X(02)   VALUE SPACES.
+009700     05  MNT-STUDENT-NUMBER      PIC X(12).
+009800     05  MNT-RESULT              PIC X(10).
+009900     05  MNT-REASON              PIC X(30).
+010000
+010100 01  MNT-TOTAL-LINE-1.
+010200     05  FILLER              PIC X(13) VALUE "ADDS APPLIED:".
+010300     05  MNT-TOTAL-ADDS      PIC ZZ,ZZ9.
+010400
+010500 01  MNT-TOTAL-LINE-2.
+010600     05  FILLER              PIC X(16) VALUE "CHANGES APPLIED:".
+010700     05  MNT-TOTAL-CHANGES   PIC ZZ,ZZ9.
+010800
+010900 01  MNT-TOTAL-LINE-3.
+011000     05  FILLER              PIC X(16) VALUE "DELETES APPLIED:".
+011100     05  MNT-TOTAL-DELETES   PIC ZZ,ZZ9.
+011200
+011300 01  MNT-TOTAL-LINE-4.
+011400     05  FILLER              PIC X(23)
+011450         VALUE "TRANSACTIONS REJECTED:".
+011500     05  MNT-TOTAL-REJECTS   PIC ZZ,ZZ9.
+011600
+011700 PROCEDURE DIVISION.
+011800
+011900******************************************************************
+012000* 0000-MAINLINE
+012100******************************************************************
+012200 0000-MAINLINE.
+012300     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+012400     PERFORM 2000-PROCESS-TRANSACTION THRU 2000-EXIT
+012500         UNTIL WS-EOF.
+012600     PERFORM 3000-TERMINATE THRU 3000-EXIT.
+012700     STOP RUN.
+012800
+012900******************************************************************
+013000* 1000-INITIALIZE - open files and print the audit report
+013100*                   headings.
+013200******************************************************************
+013300 1000-INITIALIZE.
+013400     OPEN I-O STUDENT-MASTER.
+013450     IF NOT WS-MASTER-OK
+013460         DISPLAY "STUDENT-MAINT-PGM: UNABLE TO OPEN MASTER"
+013465             ", STATUS=" WS-MASTER-STATUS
+013470         STOP RUN
+013480     END-IF.
+013500     OPEN INPUT TRANSACTION-FILE.
+013600     OPEN OUTPUT MAINT-REPORT.
+013700     ACCEPT WS-RUN-DATE FROM DATE.
+013800     PERFORM 1100-WRITE-HEADINGS THRU 1100-EXIT.
+013900     PERFORM 1200-READ-TRANSACTION THRU 1200-EXIT.
+014000 1000-EXIT.
+014100     EXIT.
+014200
+014300 1100-WRITE-HEADINGS.
+014400     STRING WS-RUN-MM DELIMITED BY SIZE
+014500         "/" DELIMITED BY SIZE
+014600         WS-RUN-DD DELIMITED BY SIZE
+014700         "/" DELIMITED BY SIZE
+014800         WS-RUN-YY DELIMITED BY SIZE
+014900         INTO MNT-HDG-DATE.
+015000     WRITE MAINT-REPORT-LINE FROM MNT-HDG-LINE-1
+015100         AFTER ADVANCING 1 LINE.
+015200     WRITE MAINT-REPORT-LINE FROM MNT-HDG-LINE-2
+015300         AFTER ADVANCING 1 LINE.
+015400     WRITE MAINT-REPORT-LINE FROM MNT-HDG-LINE-3
+015500         AFTER ADVANCING 2 LINES.
+015600     WRITE MAINT-REPORT-LINE FROM MNT-HDG-LINE-4
+015700         AFTER ADVANCING 1 LINE.
+015800 1100-EXIT.
+015900     EXIT.
+016000
+016100 1200-READ-TRANSACTION.
+016200     READ TRANSACTION-FILE
+016300         AT END SET WS-EOF TO TRUE
+016400     END-READ.
+016500 1200-EXIT.
+016600     EXIT.
+016700
+016800******************************************************************
+016900* 2000-PROCESS-TRANSACTION - dispatch on transaction code and
+017000*                           read the next transaction.
+017100******************************************************************
+017200 2000-PROCESS-TRANSACTION.
+017300     EVALUATE TRUE
+017400         WHEN TRANS-ADD
+017500             PERFORM 2100-ADD-STUDENT THRU 2100-EXIT
+017600         WHEN TRANS-CHANGE
+017700             PERFORM 2200-CHANGE-STUDENT THRU 2200-EXIT
+017800         WHEN TRANS-DELETE
+017900             PERFORM 2300-DELETE-STUDENT THRU 2300-EXIT
+018000         WHEN OTHER
+018100             PERFORM 2400-REJECT-UNKNOWN-CODE THRU 2400-EXIT
+018200     END-EVALUATE.
+018300     PERFORM 2900-WRITE-AUDIT-LINE THRU 2900-EXIT.
+018400     PERFORM 1200-READ-TRANSACTION THRU 1200-EXIT.
+018500 2000-EXIT.
+018600     EXIT.
+018700
+018800 2100-ADD-STUDENT.
+018900     MOVE TRANS-STUDENT-NUMBER TO STUDENT-NUMBER.
+019000     MOVE TRANS-STUDENT-PROGRAM TO STUDENT-PROGRAM.
+019100     MOVE TRANS-STUDENT-YEAR TO STUDENT-YEAR.
+019200     MOVE TRANS-STUDENT-DATA TO STUDENT-DATA.
+019300     WRITE STUDENT-RECORD
+019400         INVALID KEY
+019500             MOVE "REJECTED" TO WS-RESULT-TEXT
+019600             MOVE "DUPLICATE STUDENT NUMBER" TO WS-REASON-TEXT
+019700             ADD 1 TO WS-REJECT-COUNT
+019800         NOT INVALID KEY
+019900             MOVE "APPLIED" TO WS-RESULT-TEXT
+020000             MOVE SPACES TO WS-REASON-TEXT
+020100             ADD 1 TO WS-ADD-COUNT
+020200     END-WRITE.
+020300 2100-EXIT.
+020400     EXIT.
+020500
+020600 2200-CHANGE-STUDENT.
+020700     MOVE TRANS-STUDENT-NUMBER TO STUDENT-NUMBER.
+020800     READ STUDENT-MASTER
+020900         INVALID KEY
+021000             MOVE "REJECTED" TO WS-RESULT-TEXT
+021100             MOVE "NO MATCH ON STUDENT NUMBER" TO WS-REASON-TEXT
+021200             ADD 1 TO WS-REJECT-COUNT
+021300         NOT INVALID KEY
+021400             MOVE TRANS-STUDENT-PROGRAM TO STUDENT-PROGRAM
+021500             MOVE TRANS-STUDENT-YEAR TO STUDENT-YEAR
+021600             MOVE TRANS-STUDENT-DATA TO STUDENT-DATA
+021700             REWRITE STUDENT-RECORD
+021800                 INVALID KEY
+021900                     MOVE "REJECTED" TO WS-RESULT-TEXT
+022000                     MOVE "REWRITE FAILED" TO WS-REASON-TEXT
+022100                     ADD 1 TO WS-REJECT-COUNT
+022200                 NOT INVALID KEY
+022300                     MOVE "APPLIED" TO WS-RESULT-TEXT
+022400                     MOVE SPACES TO WS-REASON-TEXT
+022500                     ADD 1 TO WS-CHANGE-COUNT
+022600             END-REWRITE
+022700     END-READ.
+022800 2200-EXIT.
+022900     EXIT.
+023000
+023100 2300-DELETE-STUDENT.
+023200     MOVE TRANS-STUDENT-NUMBER TO STUDENT-NUMBER.
+023300     READ STUDENT-MASTER
+023400         INVALID KEY
+023500             MOVE "REJECTED" TO WS-RESULT-TEXT
+023600             MOVE "NO MATCH ON STUDENT NUMBER" TO WS-REASON-TEXT
+023700             ADD 1 TO WS-REJECT-COUNT
+023800         NOT INVALID KEY
+023900             DELETE STUDENT-MASTER RECORD
+024000                 INVALID KEY
+024100                     MOVE "REJECTED" TO WS-RESULT-TEXT
+024200                     MOVE "DELETE FAILED" TO WS-REASON-TEXT
+024300                     ADD 1 TO WS-REJECT-COUNT
+024400                 NOT INVALID KEY
+024500                     MOVE "APPLIED" TO WS-RESULT-TEXT
+024600                     MOVE SPACES TO WS-REASON-TEXT
+024700                     ADD 1 TO WS-DELETE-COUNT
+024800             END-DELETE
+024900     END-READ.
+025000 2300-EXIT.
+025100     EXIT.
+025200
+025300 2400-REJECT-UNKNOWN-CODE.
+025400     MOVE "REJECTED" TO WS-RESULT-TEXT.
+025500     MOVE "UNKNOWN TRANSACTION CODE" TO WS-REASON-TEXT.
+025600     ADD 1 TO WS-REJECT-COUNT.
+025700 2400-EXIT.
+025800     EXIT.
+025900
+026000 2900-WRITE-AUDIT-LINE.
+026100     MOVE TRANS-CODE TO MNT-TRANS-CODE.
+026200     MOVE TRANS-STUDENT-NUMBER TO MNT-STUDENT-NUMBER.
+026300     MOVE WS-RESULT-TEXT TO MNT-RESULT.
+026400     MOVE WS-REASON-TEXT TO MNT-REASON.
+026500     WRITE MAINT-REPORT-LINE FROM MNT-DETAIL-LINE
+026600         AFTER ADVANCING 1 LINE.
+026700 2900-EXIT.
+026800     EXIT.
+026900
+027000******************************************************************
+027100* 3000-TERMINATE - print the transaction totals and close files.
+027200******************************************************************
+027300 3000-TERMINATE.
+027400     MOVE WS-ADD-COUNT TO MNT-TOTAL-ADDS.
+027500     MOVE WS-CHANGE-COUNT TO MNT-TOTAL-CHANGES.
+027600     MOVE WS-DELETE-COUNT TO MNT-TOTAL-DELETES.
+027700     MOVE WS-REJECT-COUNT TO MNT-TOTAL-REJECTS.
+027800     WRITE MAINT-REPORT-LINE FROM MNT-HDG-LINE-4
+027900         AFTER ADVANCING 2 LINES.
+028000     WRITE MAINT-REPORT-LINE FROM MNT-TOTAL-LINE-1
+028100         AFTER ADVANCING 1 LINE.
+028200     WRITE MAINT-REPORT-LINE FROM MNT-TOTAL-LINE-2
+028300         AFTER ADVANCING 1 LINE.
+028400     WRITE MAINT-REPORT-LINE FROM MNT-TOTAL-LINE-3
+028500         AFTER ADVANCING 1 LINE.
+028600     WRITE MAINT-REPORT-LINE FROM MNT-TOTAL-LINE-4
+028700         AFTER ADVANCING 1 LINE.
+028800     CLOSE STUDENT-MASTER.
+028900     CLOSE TRANSACTION-FILE.
+029000     CLOSE MAINT-REPORT.
+029100 3000-EXIT.
+029200     EXIT.
+029300
+029400 END PROGRAM STUDENT-MAINT-PGM.
