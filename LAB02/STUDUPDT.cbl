@@ -0,0 +1,324 @@
+000100******************************************************************
+000200* Program:     STUDENT-UPDATE-PGM
+000300* Author:      D. KOWALSKI
+000400* Installation: CST8283 REGISTRAR SYSTEMS
+000500* Date-Written: 2026-08-09
+000600* Date-Compiled:
+000700* Security:    NON CONFIDENTIAL
+000800*
+000900* Purpose:     Classic sequential master-file update. Matches a
+001000*              daily transaction file (adds/changes/deletes,
+001100*              keyed on STUDENT-NUMBER) against the current
+001200*              STUDENTS-FILE master to produce a new master, and
+001300*              prints a control report of transactions applied,
+001400*              transactions rejected (no match), and the
+001500*              before/after master record counts.
+001600*
+001700*              The transaction file is assumed to arrive already
+001800*              sorted ascending on TRANS-STUDENT-NUMBER (the usual
+001900*              sort step ahead of a sequential update run) - this
+002000*              program does not itself sort it.
+002100*
+002200* Modification History:
+002300*   2026-08-09  D.K.  Original batch update program written.
+002400******************************************************************
+002500 IDENTIFICATION DIVISION.
+002600 PROGRAM-ID. STUDENT-UPDATE-PGM.
+002700 AUTHOR. D. KOWALSKI.
+002800 INSTALLATION. CST8283 REGISTRAR SYSTEMS.
+002900 DATE-WRITTEN. 08/09/2026.
+003000 DATE-COMPILED.
+003100 SECURITY. NON CONFIDENTIAL.
+003200 ENVIRONMENT DIVISION.
+003300 INPUT-OUTPUT SECTION.
+003400 FILE-CONTROL.
+003500     SELECT OLD-MASTER
+003600     ASSIGN TO "..\STUDENT.TXT"
+003700     ORGANIZATION IS LINE SEQUENTIAL.
+003800
+003900     SELECT TRANS-FILE
+004000     ASSIGN TO "..\STUDUTXN.TXT"
+004100     ORGANIZATION IS LINE SEQUENTIAL.
+004200
+004300     SELECT NEW-MASTER
+004400     ASSIGN TO "..\STUDNEW.TXT"
+004500     ORGANIZATION IS LINE SEQUENTIAL.
+004600
+004700     SELECT CONTROL-REPORT
+004800     ASSIGN TO "..\STUDUPDR.TXT"
+004900     ORGANIZATION IS LINE SEQUENTIAL.
+005000 DATA DIVISION.
+005100 FILE SECTION.
+005200 FD  OLD-MASTER.
+005300     COPY STUDREC.
+005400
+005500 FD  TRANS-FILE.
+005600     COPY STUDTRAN.
+005700
+005800 FD  NEW-MASTER.
+005900     COPY STUDREC REPLACING ==STUDENT-RECORD== BY
+006000         ==NEW-STUDENT-RECORD==.
+006200
+006300 FD  CONTROL-REPORT.
+006400 01  CONTROL-REPORT-LINE         PIC X(132).
+006500
+006600 WORKING-STORAGE SECTION.
+006700
+006800 77  WS-OLD-EOF-SW               PIC X(01)   VALUE "N".
+006900     88  WS-OLD-EOF                          VALUE "Y".
+007000 77  WS-TRANS-EOF-SW             PIC X(01)   VALUE "N".
+007100     88  WS-TRANS-EOF                         VALUE "Y".
+007200 77  WS-OLD-KEY                  PIC X(10)   VALUE HIGH-VALUES.
+007300 77  WS-TRANS-KEY                PIC X(10)   VALUE HIGH-VALUES.
+007400 77  WS-APPLIED-COUNT            PIC 9(05)   VALUE ZERO.
+007500 77  WS-REJECT-COUNT             PIC 9(05)   VALUE ZERO.
+007600 77  WS-OLD-MASTER-COUNT         PIC 9(06)   VALUE ZERO.
+007700 77  WS-NEW-MASTER-COUNT         PIC 9(06)   VALUE ZERO.
+007800 77  WS-RESULT-TEXT              PIC X(08)   VALUE SPACES.
+007900 77  WS-REASON-TEXT              PIC X(30)   VALUE SPACES.
+008000
+008100 01  WS-RUN-DATE.
+008200     05  WS-RUN-YY               PIC 9(02).
+008300     05  WS-RUN-MM               PIC 9(02).
+008400     05  WS-RUN-DD               PIC 9(02).
+008500
+008600 01  UPD-HDG-LINE-1.
+008700     05  FILLER                  PIC X(10)   VALUE SPACES.
+008800     05  FILLER                  PIC X(40)
+008900         VALUE "STUDENT MASTER UPDATE CONTROL REPORT".
+009000
+009100 01  UPD-HDG-LINE-2.
+009200     05  FILLER                  PIC X(05)   VALUE "DATE:".
+009300     05  UPD-HDG-DATE            PIC X(08).
+009400
+009500 01  UPD-HDG-LINE-3.
+009600     05  FILLER                  PIC X(02)   VALUE "TC".
+009700     05  FILLER                  PIC X(02)   VALUE SPACES.
+009800     05  FILLER                  PIC X(12)   VALUE "STUDENT NO.".
+009900     05  FILLER                  PIC X(10)   VALUE "RESULT".
+010000     05  FILLER                  PIC X(30)   VALUE "REASON".
+010100
+010200 01  UPD-HDG-LINE-4.
+010300     05  FILLER                  PIC X(56)   VALUE ALL "-".
+010400
+010500 01  UPD-DETAIL-LINE.
+010600     05  UPD-TRANS-CODE          PIC X(02).
+010700     05  FILLER                  PIC X(02)   VALUE SPACES.
+010800     05  UPD-STUDENT-NUMBER      PIC X(12).
+010900     05  UPD-RESULT              PIC X(10).
+011000     05  UPD-REASON              PIC X(30).
+011100
+011200 01  UPD-TOTAL-LINE-1.
+011300     05  FILLER          PIC X(24) VALUE "BEFORE MASTER RECORDS:".
+011400     05  UPD-TOTAL-BEFORE    PIC ZZZ,ZZ9.
+011500
+011600 01  UPD-TOTAL-LINE-2.
+011700     05  FILLER          PIC X(24) VALUE "AFTER MASTER RECORDS:".
+011800     05  UPD-TOTAL-AFTER     PIC ZZZ,ZZ9.
+011900
+012000 01  UPD-TOTAL-LINE-3.
+012100     05  FILLER          PIC X(24) VALUE "TRANSACTIONS APPLIED:".
+012200     05  UPD-TOTAL-APPLIED   PIC ZZZ,ZZ9.
+012300
+012400 01  UPD-TOTAL-LINE-4.
+012500     05  FILLER          PIC X(24) VALUE "TRANSACTIONS REJECTED:".
+012600     05  UPD-TOTAL-REJECTED  PIC ZZZ,ZZ9.
+012700
+012800 PROCEDURE DIVISION.
+012900
+013000******************************************************************
+013100* 0000-MAINLINE
+013200******************************************************************
+013300 0000-MAINLINE.
+013400     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+013500     PERFORM 2000-PROCESS-MATCH THRU 2000-EXIT
+013600         UNTIL WS-OLD-EOF AND WS-TRANS-EOF.
+013700     PERFORM 3000-TERMINATE THRU 3000-EXIT.
+013800     STOP RUN.
+013900
+014000******************************************************************
+014100* 1000-INITIALIZE - open files, print headings, and prime the
+014200*                   balance-line merge with the first record of
+014300*                   each input file.
+014400******************************************************************
+014500 1000-INITIALIZE.
+014600     OPEN INPUT OLD-MASTER.
+014700     OPEN INPUT TRANS-FILE.
+014800     OPEN OUTPUT NEW-MASTER.
+014900     OPEN OUTPUT CONTROL-REPORT.
+015000     ACCEPT WS-RUN-DATE FROM DATE.
+015100     PERFORM 1100-WRITE-HEADINGS THRU 1100-EXIT.
+015200     PERFORM 1200-READ-OLD-MASTER THRU 1200-EXIT.
+015300     PERFORM 1300-READ-TRANSACTION THRU 1300-EXIT.
+015400 1000-EXIT.
+015500     EXIT.
+015600
+015700 1100-WRITE-HEADINGS.
+015800     STRING WS-RUN-MM DELIMITED BY SIZE
+015900         "/" DELIMITED BY SIZE
+016000         WS-RUN-DD DELIMITED BY SIZE
+016100         "/" DELIMITED BY SIZE
+016200         WS-RUN-YY DELIMITED BY SIZE
+016300         INTO UPD-HDG-DATE.
+016400     WRITE CONTROL-REPORT-LINE FROM UPD-HDG-LINE-1
+016500         AFTER ADVANCING 1 LINE.
+016600     WRITE CONTROL-REPORT-LINE FROM UPD-HDG-LINE-2
+016700         AFTER ADVANCING 1 LINE.
+016800     WRITE CONTROL-REPORT-LINE FROM UPD-HDG-LINE-3
+016900         AFTER ADVANCING 2 LINES.
+017000     WRITE CONTROL-REPORT-LINE FROM UPD-HDG-LINE-4
+017100         AFTER ADVANCING 1 LINE.
+017200 1100-EXIT.
+017300     EXIT.
+017400
+017500 1200-READ-OLD-MASTER.
+017600     READ OLD-MASTER
+017700         AT END
+017800             SET WS-OLD-EOF TO TRUE
+017900             MOVE HIGH-VALUES TO WS-OLD-KEY
+018000         NOT AT END
+018100             MOVE STUDENT-NUMBER OF STUDENT-RECORD TO WS-OLD-KEY
+018200             ADD 1 TO WS-OLD-MASTER-COUNT
+018300     END-READ.
+018400 1200-EXIT.
+018500     EXIT.
+018600
+018700 1300-READ-TRANSACTION.
+018800     READ TRANS-FILE
+018900         AT END
+019000             SET WS-TRANS-EOF TO TRUE
+019100             MOVE HIGH-VALUES TO WS-TRANS-KEY
+019200         NOT AT END
+019300             MOVE TRANS-STUDENT-NUMBER TO WS-TRANS-KEY
+019400     END-READ.
+019500 1300-EXIT.
+019600     EXIT.
+019700
+019800******************************************************************
+019900* 2000-PROCESS-MATCH - classic balance-line merge of the old
+020000*                     master against the transaction file.
+020100******************************************************************
+020200 2000-PROCESS-MATCH.
+020300     EVALUATE TRUE
+020400         WHEN WS-OLD-KEY < WS-TRANS-KEY
+020500             PERFORM 2100-CARRY-FORWARD-OLD THRU 2100-EXIT
+020600             PERFORM 1200-READ-OLD-MASTER THRU 1200-EXIT
+020700         WHEN WS-OLD-KEY > WS-TRANS-KEY
+020800             PERFORM 2200-PROCESS-UNMATCHED-TRANS THRU 2200-EXIT
+020900             PERFORM 1300-READ-TRANSACTION THRU 1300-EXIT
+021000         WHEN OTHER
+021100             PERFORM 2300-PROCESS-MATCHED THRU 2300-EXIT
+021200             PERFORM 1200-READ-OLD-MASTER THRU 1200-EXIT
+021300             PERFORM 1300-READ-TRANSACTION THRU 1300-EXIT
+021400     END-EVALUATE.
+021500 2000-EXIT.
+021600     EXIT.
+021700
+021800 2100-CARRY-FORWARD-OLD.
+021900     MOVE CORRESPONDING STUDENT-RECORD TO NEW-STUDENT-RECORD.
+022000     WRITE NEW-STUDENT-RECORD.
+022100     ADD 1 TO WS-NEW-MASTER-COUNT.
+022200 2100-EXIT.
+022300     EXIT.
+022400
+022500 2200-PROCESS-UNMATCHED-TRANS.
+022600     IF TRANS-ADD
+022700         MOVE TRANS-STUDENT-NUMBER TO STUDENT-NUMBER
+022800             OF NEW-STUDENT-RECORD
+022900         MOVE TRANS-STUDENT-PROGRAM TO STUDENT-PROGRAM
+023000             OF NEW-STUDENT-RECORD
+023100         MOVE TRANS-STUDENT-YEAR TO STUDENT-YEAR
+023200             OF NEW-STUDENT-RECORD
+023300         MOVE TRANS-STUDENT-DATA TO STUDENT-DATA
+023400             OF NEW-STUDENT-RECORD
+023500         WRITE NEW-STUDENT-RECORD
+023600         ADD 1 TO WS-NEW-MASTER-COUNT
+023700         MOVE "APPLIED" TO WS-RESULT-TEXT
+023800         MOVE SPACES TO WS-REASON-TEXT
+023900         ADD 1 TO WS-APPLIED-COUNT
+024000     ELSE
+024100         MOVE "REJECTED" TO WS-RESULT-TEXT
+024200         MOVE "NO MATCH ON STUDENT NUMBER" TO WS-REASON-TEXT
+024300         ADD 1 TO WS-REJECT-COUNT
+024400     END-IF.
+024500     PERFORM 2900-WRITE-AUDIT-LINE THRU 2900-EXIT.
+024600 2200-EXIT.
+024700     EXIT.
+024800
+024900 2300-PROCESS-MATCHED.
+025000     EVALUATE TRUE
+025100         WHEN TRANS-ADD
+025200             MOVE "REJECTED" TO WS-RESULT-TEXT
+025300             MOVE "DUPLICATE STUDENT NUMBER" TO WS-REASON-TEXT
+025400             ADD 1 TO WS-REJECT-COUNT
+025500             MOVE CORRESPONDING STUDENT-RECORD
+025600                 TO NEW-STUDENT-RECORD
+025700             WRITE NEW-STUDENT-RECORD
+025800             ADD 1 TO WS-NEW-MASTER-COUNT
+025900         WHEN TRANS-CHANGE
+026000             MOVE TRANS-STUDENT-NUMBER TO STUDENT-NUMBER
+026100                 OF NEW-STUDENT-RECORD
+026200             MOVE TRANS-STUDENT-PROGRAM TO STUDENT-PROGRAM
+026300                 OF NEW-STUDENT-RECORD
+026400             MOVE TRANS-STUDENT-YEAR TO STUDENT-YEAR
+026500                 OF NEW-STUDENT-RECORD
+026600             MOVE TRANS-STUDENT-DATA TO STUDENT-DATA
+026700                 OF NEW-STUDENT-RECORD
+026800             WRITE NEW-STUDENT-RECORD
+026900             ADD 1 TO WS-NEW-MASTER-COUNT
+027000             MOVE "APPLIED" TO WS-RESULT-TEXT
+027100             MOVE SPACES TO WS-REASON-TEXT
+027200             ADD 1 TO WS-APPLIED-COUNT
+027300         WHEN TRANS-DELETE
+027400             MOVE "APPLIED" TO WS-RESULT-TEXT
+027500             MOVE SPACES TO WS-REASON-TEXT
+027600             ADD 1 TO WS-APPLIED-COUNT
+027700         WHEN OTHER
+027800             MOVE "REJECTED" TO WS-RESULT-TEXT
+027900             MOVE "UNKNOWN TRANSACTION CODE" TO WS-REASON-TEXT
+028000             ADD 1 TO WS-REJECT-COUNT
+028100             MOVE CORRESPONDING STUDENT-RECORD
+028200                 TO NEW-STUDENT-RECORD
+028300             WRITE NEW-STUDENT-RECORD
+028400             ADD 1 TO WS-NEW-MASTER-COUNT
+028500     END-EVALUATE.
+028600     PERFORM 2900-WRITE-AUDIT-LINE THRU 2900-EXIT.
+028700 2300-EXIT.
+028800     EXIT.
+028900
+029000 2900-WRITE-AUDIT-LINE.
+029100     MOVE TRANS-CODE TO UPD-TRANS-CODE.
+029200     MOVE TRANS-STUDENT-NUMBER TO UPD-STUDENT-NUMBER.
+029300     MOVE WS-RESULT-TEXT TO UPD-RESULT.
+029400     MOVE WS-REASON-TEXT TO UPD-REASON.
+029500     WRITE CONTROL-REPORT-LINE FROM UPD-DETAIL-LINE
+029600         AFTER ADVANCING 1 LINE.
+029700 2900-EXIT.
+029800     EXIT.
+029900
+030000******************************************************************
+030100* 3000-TERMINATE - print the before/after counts and close files.
+030200******************************************************************
+030300 3000-TERMINATE.
+030400     MOVE WS-OLD-MASTER-COUNT TO UPD-TOTAL-BEFORE.
+030500     MOVE WS-NEW-MASTER-COUNT TO UPD-TOTAL-AFTER.
+030600     MOVE WS-APPLIED-COUNT TO UPD-TOTAL-APPLIED.
+030700     MOVE WS-REJECT-COUNT TO UPD-TOTAL-REJECTED.
+030800     WRITE CONTROL-REPORT-LINE FROM UPD-HDG-LINE-4
+030900         AFTER ADVANCING 2 LINES.
+031000     WRITE CONTROL-REPORT-LINE FROM UPD-TOTAL-LINE-1
+031100         AFTER ADVANCING 1 LINE.
+031200     WRITE CONTROL-REPORT-LINE FROM UPD-TOTAL-LINE-2
+031300         AFTER ADVANCING 1 LINE.
+031400     WRITE CONTROL-REPORT-LINE FROM UPD-TOTAL-LINE-3
+031500         AFTER ADVANCING 1 LINE.
+031600     WRITE CONTROL-REPORT-LINE FROM UPD-TOTAL-LINE-4
+031700         AFTER ADVANCING 1 LINE.
+031800     CLOSE OLD-MASTER.
+031900     CLOSE TRANS-FILE.
+032000     CLOSE NEW-MASTER.
+032100     CLOSE CONTROL-REPORT.
+032200 3000-EXIT.
+032300     EXIT.
+032400
+032500 END PROGRAM STUDENT-UPDATE-PGM.
