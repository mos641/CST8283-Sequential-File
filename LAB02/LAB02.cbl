@@ -1,6 +1,67 @@
       ******************************************************************
       * Author: MOSTAPHA A
       * Purpose: Define a data structure for student records
+      *
+      * Modification History:
+      *   2026-08-09  Replaced the console DISPLAY dump in READ_ROUTINE
+      *                with a printed roster report (headings, run
+      *                date, page numbers, page breaks every N lines).
+      *   2026-08-09  Added a front-end edit pass in READ_ROUTINE -
+      *                bad STUDENT-YEAR/STUDENT-NAME/POSTAL-CODE values
+      *                are written to a reject file with a reason code
+      *                instead of flowing into the roster report.
+      *   2026-08-09  Added a control-totals summary section to the
+      *                roster report - counts per STUDENT-PROGRAM and
+      *                STUDENT-YEAR, plus a grand total record count.
+      *   2026-08-09  Added checkpoint/restart to the main read loop -
+      *                the record count is saved to a restart file every
+      *                WS-CHECKPOINT-INTERVAL records, and a rerun skips
+      *                back over the already-processed records instead
+      *                of starting from record one.
+      *   2026-08-09  Added a reconciliation report - duplicate
+      *                STUDENT-NUMBERs within the run are flagged, and
+      *                today's STUDENT-NUMBERs are matched against the
+      *                prior run's saved list to report adds and drops.
+      *   2026-08-09  Added PARM-driven filtering - an optional
+      *                parameter card read in OPEN_ROUTINE can limit
+      *                the run to one STUDENT-PROGRAM and/or
+      *                STUDENT-YEAR instead of every STUDENTS-FILE
+      *                record.
+      *   2026-08-09  Widened DTL-STUDENT-NAME so the full student
+      *                name prints instead of being cut short by
+      *                STRING filling a too-narrow receiving field.
+      *   2026-08-09  Checkpoint now also saves/restores the current
+      *                page number, so a restarted run continues the
+      *                roster's page sequence with a page break instead
+      *                of restarting the heading at page 1 mid-page.
+      *   2026-08-09  Control-totals tables now route any STUDENT-
+      *                PROGRAM/STUDENT-YEAR past the 50th distinct
+      *                value into an OTHER total instead of growing
+      *                past the table bound. Reject count is now
+      *                printed on the control totals report.
+      *   2026-08-09  READ-RESTART-ROUTINE no longer leaves the
+      *                restart file blank between checkpoints - it
+      *                rewrites the checkpoint it just read (or zeros,
+      *                on a fresh run) immediately, so an abend before
+      *                the next checkpoint doesn't lose the last one.
+      *                Control totals are flagged as partial on a
+      *                restarted run's summary page, the same as the
+      *                reconciliation totals already were. The PARM
+      *                year filter is now a FROM/TO range, and the
+      *                STUDENT-NUMBER key list fed to reconciliation
+      *                is built from every record read, not just the
+      *                ones a PARM filter lets through, so a filtered
+      *                run doesn't corrupt tomorrow's reconciliation
+      *                baseline.
+      *   2026-08-09  READ-RESTART-ROUTINE only sets the restarted
+      *                flag when the saved checkpoint count is greater
+      *                than zero, not just because STUDRST.TXT has a
+      *                record in it - a clean run's checkpoint record
+      *                reads back as zero and was wrongly being treated
+      *                as a restart. POSTAL-CODE validation now also
+      *                requires position 4 to be a space, the separator
+      *                in the A#A #A# pattern the rest of the check
+      *                already assumes.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. STUDENT-REPORT-PGM.
@@ -13,45 +74,609 @@
            SELECT STUDENTS-FILE
            ASSIGN TO "..\STUDENT.TXT"
            ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT ROSTER-REPORT
+           ASSIGN TO "..\STUDROST.TXT"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT REJECT-FILE
+           ASSIGN TO "..\STUDREJ.TXT"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT OPTIONAL RESTART-FILE
+           ASSIGN TO "..\STUDRST.TXT"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT OPTIONAL PRIOR-LIST-FILE
+           ASSIGN TO "..\STUDPRV.TXT"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT CURRENT-LIST-FILE
+           ASSIGN TO "..\STUDCURL.TXT"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT RECON-REPORT
+           ASSIGN TO "..\STUDRECN.TXT"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT OPTIONAL PARM-FILE
+           ASSIGN TO "..\STUDRPRM.TXT"
+           ORGANIZATION IS LINE SEQUENTIAL.
        DATA DIVISION.
        FILE SECTION.
        FD STUDENTS-FILE.
-       01 STUDENT-RECORD.
-           05 STUDENT-NUMBER PIC X(10).
-           05 STUDENT-PROGRAM PIC X(8).
-           05 STUDENT-YEAR PIC 9(6).
-           05 STUDENT-DATA.
-               10 STUDENT-NAME.
-                    15 TITLE PIC A(6).
-                    15 FIRST-NAME PIC A(15).
-                    15 INITIALS PIC A(2).
-                    15 LAST-NAME PIC A(28).
-               10 STUDENT-ADDRESS.
-                    15 STREET-ADDRESS PIC X(25).
-                    15 CITY-NAME PIC X(15).
-                    15 PROVINCE PIC X(15).
-                    15 POSTAL-CODE PIC X(7).
+           COPY STUDREC.
+
+       FD ROSTER-REPORT.
+       01 REPORT-LINE PIC X(132).
+
+       FD REJECT-FILE.
+       01 REJECT-LINE PIC X(168).
+
+       FD RESTART-FILE.
+       01 RESTART-LINE.
+           05 RESTART-RECORD-COUNT PIC 9(6).
+           05 RESTART-PAGE-NO PIC 9(4).
+
+       FD PRIOR-LIST-FILE.
+       01 PRIOR-LIST-LINE.
+           05 PRIOR-STUDENT-NUMBER PIC X(10).
+
+       FD CURRENT-LIST-FILE.
+       01 CURRENT-LIST-LINE.
+           05 CURRENT-STUDENT-NUMBER PIC X(10).
+
+       FD RECON-REPORT.
+       01 RECON-LINE PIC X(60).
+
+       FD PARM-FILE.
+           COPY STUDPARM.
 
        WORKING-STORAGE SECTION.
 
        01 WS-EOF PIC A(1).
 
+       01 WS-VALID-SW PIC X(1).
+           88 WS-RECORD-VALID VALUE 'Y'.
+           88 WS-RECORD-INVALID VALUE 'N'.
+
+       01 WS-REJECT-REASON PIC X(30).
+       01 WS-REJECT-COUNT PIC 9(6) VALUE ZERO.
+
+       01 REJECT-DETAIL.
+           05 REJ-STUDENT-RECORD PIC X(137).
+           05 FILLER PIC X(1) VALUE SPACES.
+           05 REJ-REASON PIC X(30).
+
+       01 WS-RUN-DATE.
+           05 WS-RUN-YY PIC 9(2).
+           05 WS-RUN-MM PIC 9(2).
+           05 WS-RUN-DD PIC 9(2).
+
+       01 WS-PAGE-NO PIC 9(4) VALUE ZERO.
+       01 WS-LINE-COUNT PIC 9(4) VALUE ZERO.
+       01 WS-LINES-PER-PAGE PIC 9(4) VALUE 20.
+
+       01 WS-CHECKPOINT-INTERVAL PIC 9(6) VALUE 500.
+       01 WS-RECORDS-READ PIC 9(6) VALUE ZERO.
+       01 WS-CHECKPOINT-QUOTIENT PIC 9(6) VALUE ZERO.
+       01 WS-CHECKPOINT-REMAINDER PIC 9(6) VALUE ZERO.
+       01 WS-SKIP-COUNT PIC 9(6) VALUE ZERO.
+       01 WS-SKIP-IDX PIC 9(6) VALUE ZERO.
+
+       01 WS-RESTART-SW PIC X(1) VALUE "N".
+           88 WS-RESTARTED VALUE "Y".
+
+       01 WS-PREV-STUDENT-NUMBER PIC X(10) VALUE SPACES.
+
+       01 WS-PRIOR-KEY PIC X(10).
+       01 WS-PRIOR-SW PIC X(1) VALUE "N".
+           88 WS-PRIOR-AT-EOF VALUE "Y".
+       01 WS-COPY-SW PIC X(1) VALUE "N".
+           88 WS-COPY-AT-EOF VALUE "Y".
+
+       01 WS-ADD-COUNT PIC 9(6) VALUE ZERO.
+       01 WS-DROP-COUNT PIC 9(6) VALUE ZERO.
+       01 WS-DUPLICATE-COUNT PIC 9(6) VALUE ZERO.
+
+       01 WS-PROGRAM-FILTER PIC X(8) VALUE SPACES.
+       01 WS-YEAR-FROM PIC 9(6) VALUE ZERO.
+       01 WS-YEAR-TO PIC 9(6) VALUE ZERO.
+
+       01 WS-FILTER-SW PIC X(1) VALUE "Y".
+           88 WS-RECORD-SELECTED VALUE "Y".
+           88 WS-RECORD-FILTERED VALUE "N".
+
+       01 RECON-HDG-LINE-1.
+           05 FILLER PIC X(10) VALUE SPACES.
+           05 FILLER PIC X(40)
+               VALUE "STUDENT NUMBER RECONCILIATION REPORT".
+
+       01 RECON-HDG-LINE-2.
+           05 FILLER PIC X(10) VALUE "STATUS".
+           05 FILLER PIC X(14) VALUE "STUDENT NO.".
+
+       01 RECON-DETAIL-LINE.
+           05 RECON-STATUS PIC X(10).
+           05 FILLER PIC X(4) VALUE SPACES.
+           05 RECON-STUDENT-NUMBER PIC X(10).
+
+       01 RECON-TOTAL-LINE.
+           05 FILLER PIC X(22) VALUE "ADDS:".
+           05 RECON-ADD-TOTAL PIC ZZZ,ZZ9.
+           05 FILLER PIC X(8) VALUE "DROPS:".
+           05 RECON-DROP-TOTAL PIC ZZZ,ZZ9.
+           05 FILLER PIC X(8) VALUE "DUPS:".
+           05 RECON-DUP-TOTAL PIC ZZZ,ZZ9.
+
+       01 HDG-LINE-1.
+           05 FILLER PIC X(10) VALUE SPACES.
+           05 FILLER PIC X(40) VALUE "STUDENT ROSTER REPORT".
+
+       01 HDG-LINE-2.
+           05 FILLER PIC X(5) VALUE "DATE:".
+           05 HDG-DATE PIC X(8).
+           05 FILLER PIC X(40) VALUE SPACES.
+           05 FILLER PIC X(5) VALUE "PAGE:".
+           05 HDG-PAGE-NO PIC ZZZ9.
+
+       01 HDG-LINE-3.
+           05 FILLER PIC X(12) VALUE "STUDENT NO.".
+           05 FILLER PIC X(53) VALUE "STUDENT NAME".
+           05 FILLER PIC X(10) VALUE "PROGRAM".
+           05 FILLER PIC X(6) VALUE "YEAR".
+
+       01 HDG-LINE-4.
+           05 FILLER PIC X(81) VALUE ALL "-".
+
+       01 DETAIL-LINE.
+           05 DTL-STUDENT-NUMBER PIC X(10).
+           05 FILLER PIC X(2) VALUE SPACES.
+           05 DTL-STUDENT-NAME PIC X(51).
+           05 FILLER PIC X(2) VALUE SPACES.
+           05 DTL-STUDENT-PROGRAM PIC X(8).
+           05 FILLER PIC X(2) VALUE SPACES.
+           05 DTL-STUDENT-YEAR PIC 9(6).
+
+       01 WS-PROGRAM-TABLE.
+           05 WS-PROGRAM-ENTRY OCCURS 50 TIMES
+                   INDEXED BY WS-PROG-IDX.
+               10 WS-PROGRAM-CODE PIC X(8) VALUE SPACES.
+               10 WS-PROGRAM-COUNT PIC 9(6) VALUE ZERO.
+       01 WS-PROGRAM-COUNT-USED PIC 9(3) VALUE ZERO.
+       01 WS-PROGRAM-OTHER-COUNT PIC 9(6) VALUE ZERO.
+
+       01 WS-YEAR-TABLE.
+           05 WS-YEAR-ENTRY OCCURS 50 TIMES
+                   INDEXED BY WS-YEAR-IDX.
+               10 WS-YEAR-CODE PIC 9(6) VALUE ZERO.
+               10 WS-YEAR-COUNT PIC 9(6) VALUE ZERO.
+       01 WS-YEAR-COUNT-USED PIC 9(3) VALUE ZERO.
+       01 WS-YEAR-OTHER-COUNT PIC 9(6) VALUE ZERO.
+
+       01 WS-GRAND-TOTAL PIC 9(6) VALUE ZERO.
+
+       01 SUM-HDG-LINE-1.
+           05 FILLER PIC X(10) VALUE SPACES.
+           05 FILLER PIC X(40) VALUE "CONTROL TOTALS REPORT".
+
+       01 SUM-RESTART-NOTE-LINE.
+           05 FILLER PIC X(10) VALUE SPACES.
+           05 FILLER PIC X(60) VALUE
+               "NOTE - TOTALS REFLECT ONLY RECORDS SINCE LAST RESTART".
+
+       01 SUM-HDG-LINE-2.
+           05 FILLER PIC X(14) VALUE "PROGRAM CODE".
+           05 FILLER PIC X(10) VALUE "COUNT".
+
+       01 SUM-PROGRAM-LINE.
+           05 SUM-PROGRAM-CODE PIC X(8).
+           05 FILLER PIC X(6) VALUE SPACES.
+           05 SUM-PROGRAM-COUNT PIC ZZZ,ZZ9.
+
+       01 SUM-HDG-LINE-3.
+           05 FILLER PIC X(14) VALUE "STUDENT YEAR".
+           05 FILLER PIC X(10) VALUE "COUNT".
+
+       01 SUM-YEAR-LINE.
+           05 SUM-YEAR-CODE PIC 9(6).
+           05 FILLER PIC X(8) VALUE SPACES.
+           05 SUM-YEAR-COUNT PIC ZZZ,ZZ9.
+
+       01 SUM-YEAR-OTHER-LINE.
+           05 FILLER PIC X(6) VALUE "OTHER".
+           05 FILLER PIC X(8) VALUE SPACES.
+           05 SUM-YEAR-OTHER-COUNT PIC ZZZ,ZZ9.
+
+       01 SUM-GRAND-LINE.
+           05 FILLER PIC X(20) VALUE "TOTAL RECORD COUNT:".
+           05 SUM-GRAND-COUNT PIC ZZZ,ZZ9.
+
+       01 SUM-REJECT-LINE.
+           05 FILLER PIC X(20) VALUE "REJECTED RECORDS:".
+           05 SUM-REJECT-COUNT PIC ZZZ,ZZ9.
+
        PROCEDURE DIVISION.
            MAIN_PROGRAM.
                PERFORM OPEN_ROUTINE.
                PERFORM READ_ROUTINE UNTIL WS-EOF='Y'.
+               PERFORM CLEAR-RESTART-ROUTINE.
+               PERFORM TERMINATE-RECONCILE-ROUTINE.
+               PERFORM WRITE-SUMMARY-ROUTINE.
                PERFORM CLOSE_ROUTINE.
                STOP RUN.
 
            OPEN_ROUTINE.
                OPEN INPUT STUDENTS-FILE.
+               PERFORM READ-PARM-ROUTINE.
+               PERFORM READ-RESTART-ROUTINE.
+               IF WS-RESTARTED
+                   OPEN EXTEND ROSTER-REPORT
+                   OPEN EXTEND REJECT-FILE
+                   OPEN EXTEND RECON-REPORT
+               ELSE
+                   OPEN OUTPUT ROSTER-REPORT
+                   OPEN OUTPUT REJECT-FILE
+                   OPEN OUTPUT RECON-REPORT
+                   WRITE RECON-LINE FROM RECON-HDG-LINE-1
+                       AFTER ADVANCING 1 LINE
+                   WRITE RECON-LINE FROM RECON-HDG-LINE-2
+                       AFTER ADVANCING 2 LINES
+               END-IF.
+               OPEN OUTPUT CURRENT-LIST-FILE.
+               OPEN INPUT PRIOR-LIST-FILE.
+               PERFORM READ-PRIOR-ROUTINE.
+               ACCEPT WS-RUN-DATE FROM DATE.
+               PERFORM SKIP-TO-CHECKPOINT-ROUTINE.
+               PERFORM WRITE-HEADING-ROUTINE.
+
+           READ-PARM-ROUTINE.
+               OPEN INPUT PARM-FILE.
+               READ PARM-FILE
+                   AT END
+                       MOVE SPACES TO WS-PROGRAM-FILTER
+                       MOVE ZERO TO WS-YEAR-FROM
+                       MOVE ZERO TO WS-YEAR-TO
+                   NOT AT END
+                       MOVE PARM-PROGRAM-FILTER TO WS-PROGRAM-FILTER
+                       MOVE PARM-YEAR-FROM TO WS-YEAR-FROM
+                       MOVE PARM-YEAR-TO TO WS-YEAR-TO
+               END-READ.
+               CLOSE PARM-FILE.
+
+           CHECK-FILTER-ROUTINE.
+               IF (WS-PROGRAM-FILTER = SPACES
+                       OR WS-PROGRAM-FILTER = STUDENT-PROGRAM)
+                       AND (WS-YEAR-FROM = ZERO
+                       OR STUDENT-YEAR NOT < WS-YEAR-FROM)
+                       AND (WS-YEAR-TO = ZERO
+                       OR STUDENT-YEAR NOT > WS-YEAR-TO)
+                   SET WS-RECORD-SELECTED TO TRUE
+               ELSE
+                   SET WS-RECORD-FILTERED TO TRUE
+               END-IF.
+
+           READ-RESTART-ROUTINE.
+               OPEN INPUT RESTART-FILE.
+               READ RESTART-FILE
+                   AT END
+                       MOVE ZERO TO WS-SKIP-COUNT
+                   NOT AT END
+                       MOVE RESTART-RECORD-COUNT TO WS-SKIP-COUNT
+                       MOVE RESTART-PAGE-NO TO WS-PAGE-NO
+                       IF WS-SKIP-COUNT > ZERO
+                           SET WS-RESTARTED TO TRUE
+                       END-IF
+               END-READ.
+               CLOSE RESTART-FILE.
+               OPEN OUTPUT RESTART-FILE.
+               MOVE WS-SKIP-COUNT TO RESTART-RECORD-COUNT.
+               MOVE WS-PAGE-NO TO RESTART-PAGE-NO.
+               WRITE RESTART-LINE.
+
+           SKIP-TO-CHECKPOINT-ROUTINE.
+               PERFORM SKIP-ONE-RECORD-ROUTINE
+                   VARYING WS-SKIP-IDX FROM 1 BY 1
+                   UNTIL WS-SKIP-IDX > WS-SKIP-COUNT
+                       OR WS-EOF = 'Y'.
+
+           SKIP-ONE-RECORD-ROUTINE.
+               READ STUDENTS-FILE
+                   AT END MOVE 'Y' TO WS-EOF
+               END-READ.
+               IF WS-EOF NOT = 'Y'
+                   ADD 1 TO WS-RECORDS-READ
+                   WRITE CURRENT-LIST-LINE FROM STUDENT-NUMBER
+                   PERFORM SYNC-PRIOR-ROUTINE
+                       UNTIL WS-PRIOR-AT-EOF
+                           OR WS-PRIOR-KEY NOT < STUDENT-NUMBER
+                   IF NOT WS-PRIOR-AT-EOF
+                           AND WS-PRIOR-KEY = STUDENT-NUMBER
+                       PERFORM READ-PRIOR-ROUTINE
+                   END-IF
+                   MOVE STUDENT-NUMBER TO WS-PREV-STUDENT-NUMBER
+               END-IF.
+
+           SYNC-PRIOR-ROUTINE.
+               PERFORM READ-PRIOR-ROUTINE.
 
            READ_ROUTINE.
                READ STUDENTS-FILE
                    AT END MOVE 'Y' TO WS-EOF
-                       NOT AT END DISPLAY STUDENT-RECORD.
+                       NOT AT END
+                           ADD 1 TO WS-RECORDS-READ
+                           WRITE CURRENT-LIST-LINE
+                               FROM STUDENT-NUMBER
+                           IF STUDENT-NUMBER
+                                   = WS-PREV-STUDENT-NUMBER
+                               PERFORM WRITE-DUPLICATE-ROUTINE
+                           ELSE
+                               PERFORM RECONCILE-ROUTINE
+                           END-IF
+                           MOVE STUDENT-NUMBER
+                               TO WS-PREV-STUDENT-NUMBER
+                           PERFORM CHECK-FILTER-ROUTINE
+                           IF WS-RECORD-SELECTED
+                               PERFORM VALIDATE-ROUTINE
+                               IF WS-RECORD-VALID
+                                   PERFORM WRITE-DETAIL-ROUTINE
+                               ELSE
+                                   PERFORM WRITE-REJECT-ROUTINE
+                               END-IF
+                           END-IF
+                           PERFORM CHECKPOINT-ROUTINE.
+
+           WRITE-DUPLICATE-ROUTINE.
+               ADD 1 TO WS-DUPLICATE-COUNT.
+               MOVE "DUPLICATE" TO RECON-STATUS.
+               MOVE STUDENT-NUMBER TO RECON-STUDENT-NUMBER.
+               WRITE RECON-LINE FROM RECON-DETAIL-LINE
+                   AFTER ADVANCING 1 LINE.
+
+           RECONCILE-ROUTINE.
+               PERFORM REPORT-DROP-ROUTINE
+                   UNTIL WS-PRIOR-AT-EOF
+                       OR WS-PRIOR-KEY NOT < STUDENT-NUMBER.
+               IF NOT WS-PRIOR-AT-EOF AND WS-PRIOR-KEY = STUDENT-NUMBER
+                   PERFORM READ-PRIOR-ROUTINE
+               ELSE
+                   ADD 1 TO WS-ADD-COUNT
+                   MOVE "ADD" TO RECON-STATUS
+                   MOVE STUDENT-NUMBER TO RECON-STUDENT-NUMBER
+                   WRITE RECON-LINE FROM RECON-DETAIL-LINE
+                       AFTER ADVANCING 1 LINE
+               END-IF.
+
+           REPORT-DROP-ROUTINE.
+               ADD 1 TO WS-DROP-COUNT.
+               MOVE "DROP" TO RECON-STATUS.
+               MOVE WS-PRIOR-KEY TO RECON-STUDENT-NUMBER.
+               WRITE RECON-LINE FROM RECON-DETAIL-LINE
+                   AFTER ADVANCING 1 LINE.
+               PERFORM READ-PRIOR-ROUTINE.
+
+           READ-PRIOR-ROUTINE.
+               READ PRIOR-LIST-FILE
+                   AT END SET WS-PRIOR-AT-EOF TO TRUE
+                   NOT AT END MOVE PRIOR-STUDENT-NUMBER TO WS-PRIOR-KEY
+               END-READ.
+
+           TERMINATE-RECONCILE-ROUTINE.
+               PERFORM REPORT-DROP-ROUTINE UNTIL WS-PRIOR-AT-EOF.
+               MOVE WS-ADD-COUNT TO RECON-ADD-TOTAL.
+               MOVE WS-DROP-COUNT TO RECON-DROP-TOTAL.
+               MOVE WS-DUPLICATE-COUNT TO RECON-DUP-TOTAL.
+               WRITE RECON-LINE FROM RECON-TOTAL-LINE
+                   AFTER ADVANCING 2 LINES.
+               CLOSE CURRENT-LIST-FILE.
+               CLOSE PRIOR-LIST-FILE.
+               OPEN OUTPUT PRIOR-LIST-FILE.
+               OPEN INPUT CURRENT-LIST-FILE.
+               PERFORM COPY-CURRENT-TO-PRIOR-ROUTINE
+                   UNTIL WS-COPY-AT-EOF.
+
+           COPY-CURRENT-TO-PRIOR-ROUTINE.
+               READ CURRENT-LIST-FILE
+                   AT END SET WS-COPY-AT-EOF TO TRUE
+                   NOT AT END
+                       MOVE CURRENT-STUDENT-NUMBER
+                           TO PRIOR-STUDENT-NUMBER
+                       WRITE PRIOR-LIST-LINE
+               END-READ.
+
+           CHECKPOINT-ROUTINE.
+               DIVIDE WS-RECORDS-READ BY WS-CHECKPOINT-INTERVAL
+                   GIVING WS-CHECKPOINT-QUOTIENT
+                   REMAINDER WS-CHECKPOINT-REMAINDER.
+               IF WS-CHECKPOINT-REMAINDER = ZERO
+                   PERFORM WRITE-CHECKPOINT-ROUTINE
+               END-IF.
+
+           WRITE-CHECKPOINT-ROUTINE.
+               CLOSE RESTART-FILE.
+               OPEN OUTPUT RESTART-FILE.
+               MOVE WS-RECORDS-READ TO RESTART-RECORD-COUNT.
+               MOVE WS-PAGE-NO TO RESTART-PAGE-NO.
+               WRITE RESTART-LINE.
+
+           CLEAR-RESTART-ROUTINE.
+               CLOSE RESTART-FILE.
+               OPEN OUTPUT RESTART-FILE.
+               MOVE ZERO TO RESTART-RECORD-COUNT.
+               MOVE ZERO TO RESTART-PAGE-NO.
+               WRITE RESTART-LINE.
+
+           VALIDATE-ROUTINE.
+               SET WS-RECORD-VALID TO TRUE.
+               MOVE SPACES TO WS-REJECT-REASON.
+               IF NOT STUDENT-YEAR IS NUMERIC
+                   SET WS-RECORD-INVALID TO TRUE
+                   MOVE "INVALID STUDENT YEAR" TO WS-REJECT-REASON
+               ELSE
+                   IF STUDENT-YEAR < 190000 OR STUDENT-YEAR > 299912
+                       SET WS-RECORD-INVALID TO TRUE
+                       MOVE "STUDENT YEAR OUT OF RANGE"
+                           TO WS-REJECT-REASON
+                   END-IF
+               END-IF.
+               IF WS-RECORD-VALID
+                   IF FIRST-NAME = SPACES AND LAST-NAME = SPACES
+                       SET WS-RECORD-INVALID TO TRUE
+                       MOVE "BLANK STUDENT NAME" TO WS-REJECT-REASON
+                   END-IF
+               END-IF.
+               IF WS-RECORD-VALID
+                   IF NOT (POSTAL-CODE(1:1) IS ALPHABETIC AND
+                           POSTAL-CODE(2:1) IS NUMERIC AND
+                           POSTAL-CODE(3:1) IS ALPHABETIC AND
+                           POSTAL-CODE(4:1) = SPACE AND
+                           POSTAL-CODE(5:1) IS NUMERIC AND
+                           POSTAL-CODE(6:1) IS ALPHABETIC AND
+                           POSTAL-CODE(7:1) IS NUMERIC)
+                       SET WS-RECORD-INVALID TO TRUE
+                       MOVE "INVALID POSTAL CODE" TO WS-REJECT-REASON
+                   END-IF
+               END-IF.
+
+           WRITE-REJECT-ROUTINE.
+               MOVE STUDENT-RECORD TO REJ-STUDENT-RECORD.
+               MOVE WS-REJECT-REASON TO REJ-REASON.
+               WRITE REJECT-LINE FROM REJECT-DETAIL.
+               ADD 1 TO WS-REJECT-COUNT.
+
+           WRITE-DETAIL-ROUTINE.
+               IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+                   PERFORM WRITE-HEADING-ROUTINE
+               END-IF.
+               MOVE STUDENT-NUMBER TO DTL-STUDENT-NUMBER.
+               MOVE SPACES TO DTL-STUDENT-NAME.
+               STRING STUDENT-TITLE DELIMITED BY SIZE
+                   FIRST-NAME DELIMITED BY SIZE
+                   INITIALS DELIMITED BY SIZE
+                   LAST-NAME DELIMITED BY SIZE
+                   INTO DTL-STUDENT-NAME.
+               MOVE STUDENT-PROGRAM TO DTL-STUDENT-PROGRAM.
+               MOVE STUDENT-YEAR TO DTL-STUDENT-YEAR.
+               WRITE REPORT-LINE FROM DETAIL-LINE
+                   AFTER ADVANCING 1 LINE.
+               ADD 1 TO WS-LINE-COUNT.
+               PERFORM ACCUMULATE-SUMMARY-ROUTINE.
+
+           ACCUMULATE-SUMMARY-ROUTINE.
+               ADD 1 TO WS-GRAND-TOTAL.
+               SET WS-PROG-IDX TO 1.
+               SEARCH WS-PROGRAM-ENTRY
+                   AT END
+                       IF WS-PROGRAM-COUNT-USED < 50
+                           ADD 1 TO WS-PROGRAM-COUNT-USED
+                           SET WS-PROG-IDX TO WS-PROGRAM-COUNT-USED
+                           MOVE STUDENT-PROGRAM
+                               TO WS-PROGRAM-CODE(WS-PROG-IDX)
+                           MOVE 1 TO WS-PROGRAM-COUNT(WS-PROG-IDX)
+                       ELSE
+                           ADD 1 TO WS-PROGRAM-OTHER-COUNT
+                       END-IF
+                   WHEN WS-PROGRAM-CODE(WS-PROG-IDX) = STUDENT-PROGRAM
+                       ADD 1 TO WS-PROGRAM-COUNT(WS-PROG-IDX)
+               END-SEARCH.
+               SET WS-YEAR-IDX TO 1.
+               SEARCH WS-YEAR-ENTRY
+                   AT END
+                       IF WS-YEAR-COUNT-USED < 50
+                           ADD 1 TO WS-YEAR-COUNT-USED
+                           SET WS-YEAR-IDX TO WS-YEAR-COUNT-USED
+                           MOVE STUDENT-YEAR
+                               TO WS-YEAR-CODE(WS-YEAR-IDX)
+                           MOVE 1 TO WS-YEAR-COUNT(WS-YEAR-IDX)
+                       ELSE
+                           ADD 1 TO WS-YEAR-OTHER-COUNT
+                       END-IF
+                   WHEN WS-YEAR-CODE(WS-YEAR-IDX) = STUDENT-YEAR
+                       ADD 1 TO WS-YEAR-COUNT(WS-YEAR-IDX)
+               END-SEARCH.
+
+           WRITE-HEADING-ROUTINE.
+               ADD 1 TO WS-PAGE-NO.
+               IF WS-PAGE-NO > 1
+                   WRITE REPORT-LINE FROM HDG-LINE-1
+                       AFTER ADVANCING PAGE
+               ELSE
+                   WRITE REPORT-LINE FROM HDG-LINE-1
+                       AFTER ADVANCING 1 LINE
+               END-IF.
+               STRING WS-RUN-MM DELIMITED BY SIZE
+                   "/" DELIMITED BY SIZE
+                   WS-RUN-DD DELIMITED BY SIZE
+                   "/" DELIMITED BY SIZE
+                   WS-RUN-YY DELIMITED BY SIZE
+                   INTO HDG-DATE.
+               MOVE WS-PAGE-NO TO HDG-PAGE-NO.
+               WRITE REPORT-LINE FROM HDG-LINE-2 AFTER ADVANCING 1 LINE.
+               WRITE REPORT-LINE FROM HDG-LINE-3
+                   AFTER ADVANCING 2 LINES.
+               WRITE REPORT-LINE FROM HDG-LINE-4 AFTER ADVANCING 1 LINE.
+               MOVE ZERO TO WS-LINE-COUNT.
+
+           WRITE-SUMMARY-ROUTINE.
+               WRITE REPORT-LINE FROM SUM-HDG-LINE-1
+                   AFTER ADVANCING PAGE.
+               IF WS-RESTARTED
+                   WRITE REPORT-LINE FROM SUM-RESTART-NOTE-LINE
+                       AFTER ADVANCING 1 LINE
+               END-IF.
+               WRITE REPORT-LINE FROM SUM-HDG-LINE-2
+                   AFTER ADVANCING 2 LINES.
+               PERFORM WRITE-PROGRAM-TOTAL-ROUTINE
+                   VARYING WS-PROG-IDX FROM 1 BY 1
+                   UNTIL WS-PROG-IDX > WS-PROGRAM-COUNT-USED.
+               IF WS-PROGRAM-OTHER-COUNT > ZERO
+                   PERFORM WRITE-PROGRAM-OTHER-ROUTINE
+               END-IF.
+               WRITE REPORT-LINE FROM SUM-HDG-LINE-3
+                   AFTER ADVANCING 2 LINES.
+               PERFORM WRITE-YEAR-TOTAL-ROUTINE
+                   VARYING WS-YEAR-IDX FROM 1 BY 1
+                   UNTIL WS-YEAR-IDX > WS-YEAR-COUNT-USED.
+               IF WS-YEAR-OTHER-COUNT > ZERO
+                   PERFORM WRITE-YEAR-OTHER-ROUTINE
+               END-IF.
+               MOVE WS-GRAND-TOTAL TO SUM-GRAND-COUNT.
+               WRITE REPORT-LINE FROM SUM-GRAND-LINE
+                   AFTER ADVANCING 2 LINES.
+               MOVE WS-REJECT-COUNT TO SUM-REJECT-COUNT.
+               WRITE REPORT-LINE FROM SUM-REJECT-LINE
+                   AFTER ADVANCING 1 LINE.
+
+           WRITE-PROGRAM-TOTAL-ROUTINE.
+               MOVE WS-PROGRAM-CODE(WS-PROG-IDX) TO SUM-PROGRAM-CODE.
+               MOVE WS-PROGRAM-COUNT(WS-PROG-IDX) TO SUM-PROGRAM-COUNT.
+               WRITE REPORT-LINE FROM SUM-PROGRAM-LINE
+                   AFTER ADVANCING 1 LINE.
+
+           WRITE-PROGRAM-OTHER-ROUTINE.
+               MOVE "OTHER" TO SUM-PROGRAM-CODE.
+               MOVE WS-PROGRAM-OTHER-COUNT TO SUM-PROGRAM-COUNT.
+               WRITE REPORT-LINE FROM SUM-PROGRAM-LINE
+                   AFTER ADVANCING 1 LINE.
+
+           WRITE-YEAR-TOTAL-ROUTINE.
+               MOVE WS-YEAR-CODE(WS-YEAR-IDX) TO SUM-YEAR-CODE.
+               MOVE WS-YEAR-COUNT(WS-YEAR-IDX) TO SUM-YEAR-COUNT.
+               WRITE REPORT-LINE FROM SUM-YEAR-LINE
+                   AFTER ADVANCING 1 LINE.
+
+           WRITE-YEAR-OTHER-ROUTINE.
+               MOVE WS-YEAR-OTHER-COUNT TO SUM-YEAR-OTHER-COUNT.
+               WRITE REPORT-LINE FROM SUM-YEAR-OTHER-LINE
+                   AFTER ADVANCING 1 LINE.
 
            CLOSE_ROUTINE.
                CLOSE STUDENTS-FILE.
+               CLOSE ROSTER-REPORT.
+               CLOSE REJECT-FILE.
+               CLOSE RESTART-FILE.
+               CLOSE PRIOR-LIST-FILE.
+               CLOSE CURRENT-LIST-FILE.
+               CLOSE RECON-REPORT.
 
        END PROGRAM STUDENT-REPORT-PGM.
