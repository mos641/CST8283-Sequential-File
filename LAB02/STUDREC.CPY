@@ -0,0 +1,26 @@
+      ******************************************************************
+      * Copybook: STUDREC
+      * Purpose:  Shared student record layout, keyed on STUDENT-NUMBER.
+      *           COPYed into any program that reads or writes a
+      *           student master record (report, maintenance, update).
+      *
+      * Modification History:
+      *   2026-08-09  Pulled out of STUDENT-REPORT-PGM so the indexed
+      *                maintenance program and the batch update program
+      *                share one definition of the record.
+      ******************************************************************
+       01 STUDENT-RECORD.
+           05 STUDENT-NUMBER PIC X(10).
+           05 STUDENT-PROGRAM PIC X(8).
+           05 STUDENT-YEAR PIC 9(6).
+           05 STUDENT-DATA.
+               10 STUDENT-NAME.
+                    15 STUDENT-TITLE PIC A(6).
+                    15 FIRST-NAME PIC A(15).
+                    15 INITIALS PIC A(2).
+                    15 LAST-NAME PIC A(28).
+               10 STUDENT-ADDRESS.
+                    15 STREET-ADDRESS PIC X(25).
+                    15 CITY-NAME PIC X(15).
+                    15 PROVINCE PIC X(15).
+                    15 POSTAL-CODE PIC X(7).
