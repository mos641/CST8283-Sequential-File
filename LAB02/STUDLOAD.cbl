@@ -0,0 +1,117 @@
+000100******************************************************************
+000200* Program:     STUDENT-LOAD-PGM
+000300* Author:      D. KOWALSKI
+000400* Installation: CST8283 REGISTRAR SYSTEMS
+000500* Date-Written: 2026-08-09
+000600* Date-Compiled:
+000700* Security:    NON CONFIDENTIAL
+000800*
+000900* Purpose:     One-time load of the indexed STUDENT-MASTER file
+001000*              (STUDENT.DAT) from the existing line-sequential
+001100*              student file (STUDENT.TXT), keyed on STUDENT-
+001200*              NUMBER. Run once before STUDENT-MAINT-PGM is used
+001300*              against a site's data for the first time.
+001400*
+001500* Modification History:
+001600*   2026-08-09  D.K.  Original indexed-master load program.
+001700******************************************************************
+001800 IDENTIFICATION DIVISION.
+001900 PROGRAM-ID. STUDENT-LOAD-PGM.
+002000 AUTHOR. D. KOWALSKI.
+002100 INSTALLATION. CST8283 REGISTRAR SYSTEMS.
+002200 DATE-WRITTEN. 08/09/2026.
+002300 DATE-COMPILED.
+002400 SECURITY. NON CONFIDENTIAL.
+002500 ENVIRONMENT DIVISION.
+002600 INPUT-OUTPUT SECTION.
+002700 FILE-CONTROL.
+002800     SELECT STUDENT-SOURCE-FILE
+002900     ASSIGN TO "..\STUDENT.TXT"
+003000     ORGANIZATION IS LINE SEQUENTIAL.
+003100
+003200     SELECT STUDENT-MASTER
+003300     ASSIGN TO "..\STUDENT.DAT"
+003400     ORGANIZATION IS INDEXED
+003500     ACCESS MODE IS SEQUENTIAL
+003600     RECORD KEY IS STUDENT-NUMBER OF MASTER-STUDENT-RECORD
+003700     FILE STATUS IS WS-MASTER-STATUS.
+003800 DATA DIVISION.
+003900 FILE SECTION.
+004000 FD  STUDENT-SOURCE-FILE.
+004100     COPY STUDREC.
+004200
+004300 FD  STUDENT-MASTER.
+004400     COPY STUDREC REPLACING ==STUDENT-RECORD== BY
+004500         ==MASTER-STUDENT-RECORD==.
+004600
+004700 WORKING-STORAGE SECTION.
+004800
+004900 77  WS-EOF-SW                  PIC X(01)   VALUE "N".
+005000     88  WS-EOF                             VALUE "Y".
+005100 77  WS-MASTER-STATUS            PIC X(02)   VALUE "00".
+005200     88  WS-MASTER-OK                        VALUE "00".
+005300 77  WS-LOAD-COUNT               PIC 9(06)   VALUE ZERO.
+005400
+005500 PROCEDURE DIVISION.
+005600
+005700******************************************************************
+005800* 0000-MAINLINE
+005900******************************************************************
+006000 0000-MAINLINE.
+006100     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+006200     PERFORM 2000-LOAD-STUDENT THRU 2000-EXIT
+006300         UNTIL WS-EOF.
+006400     PERFORM 3000-TERMINATE THRU 3000-EXIT.
+006500     STOP RUN.
+006600
+006700******************************************************************
+006800* 1000-INITIALIZE - open the source file and the new, empty
+006900*                   indexed master.
+007000******************************************************************
+007100 1000-INITIALIZE.
+007200     OPEN INPUT STUDENT-SOURCE-FILE.
+007300     OPEN OUTPUT STUDENT-MASTER.
+007400     IF NOT WS-MASTER-OK
+007500         DISPLAY "STUDENT-LOAD-PGM: UNABLE TO OPEN STUDENT-MASTER"
+007600             ", STATUS=" WS-MASTER-STATUS
+007700         STOP RUN
+007800     END-IF.
+007900     PERFORM 1100-READ-SOURCE THRU 1100-EXIT.
+008000 1000-EXIT.
+008100     EXIT.
+008200
+008300 1100-READ-SOURCE.
+008400     READ STUDENT-SOURCE-FILE
+008500         AT END SET WS-EOF TO TRUE
+008600     END-READ.
+008700 1100-EXIT.
+008800     EXIT.
+008900
+009000******************************************************************
+009100* 2000-LOAD-STUDENT - copy one source record into the indexed
+009200*                     master and read the next source record.
+009300******************************************************************
+009400 2000-LOAD-STUDENT.
+009500     MOVE CORRESPONDING STUDENT-RECORD TO MASTER-STUDENT-RECORD.
+009600     WRITE MASTER-STUDENT-RECORD
+009700         INVALID KEY
+009800             DISPLAY "STUDENT-LOAD-PGM: DUPLICATE STUDENT NUMBER "
+009900                 STUDENT-NUMBER OF STUDENT-RECORD ", SKIPPED"
+010000         NOT INVALID KEY
+010100             ADD 1 TO WS-LOAD-COUNT
+010200     END-WRITE.
+010300     PERFORM 1100-READ-SOURCE THRU 1100-EXIT.
+010400 2000-EXIT.
+010500     EXIT.
+010600
+010700******************************************************************
+010800* 3000-TERMINATE - report the load count and close files.
+010900******************************************************************
+011000 3000-TERMINATE.
+011100     DISPLAY "STUDENT-LOAD-PGM: RECORDS LOADED: " WS-LOAD-COUNT.
+011200     CLOSE STUDENT-SOURCE-FILE.
+011300     CLOSE STUDENT-MASTER.
+011400 3000-EXIT.
+011500     EXIT.
+011600
+011700 END PROGRAM STUDENT-LOAD-PGM.
