@@ -0,0 +1,238 @@
+000100******************************************************************
+000200* Program:     STUDENT-LABEL-PGM
+000300* Author:      D. KOWALSKI
+000400* Installation: CST8283 REGISTRAR SYSTEMS
+000500* Date-Written: 2026-08-09
+000600* Date-Compiled:
+000700* Security:    NON CONFIDENTIAL
+000800*
+000900* Purpose:     Formats mailing labels (3-line blocks) from
+000910*              STUDENT-SOURCE-FILE, sorted by POSTAL-CODE,
+000920*              optionally limited to one STUDENT-PROGRAM and/or
+000930*              a STUDENT-YEAR range by a parameter card read at
+000940*              start-up.
+000950*
+000960*              NOTE: STUDENT-SOURCE-FILE is the original line-
+000970*              sequential STUDENT.TXT snapshot, not the indexed
+000980*              STUDENT-MASTER (STUDENT.DAT) file STUDENT-MAINT-
+000990*              PGM keys its adds/changes/deletes against. This
+000995*              label run does not reflect maintenance activity.
+001000*
+001400* Modification History:
+001500*   2026-08-09  D.K.  Original mailing-label program.
+001550*   2026-08-09  D.K.  Widened LBL-NAME/LABEL-LINE so the full
+001560*                     name (title+first+initials+last) prints
+001570*                     instead of STRING filling a too-narrow
+001580*                     receiving field and dropping characters.
+001585*   2026-08-09  D.K.  Year filter is now a FROM/TO range, not an
+001590*                     exact match. Renamed the FD this program
+001595*                     reads from STUDENT-MASTER to STUDENT-
+001596*                     SOURCE-FILE - it was never actually the
+001597*                     indexed master STUDENT-MAINT-PGM keys, and
+001598*                     sharing that name was misleading.
+001600******************************************************************
+001700 IDENTIFICATION DIVISION.
+001800 PROGRAM-ID. STUDENT-LABEL-PGM.
+001900 AUTHOR. D. KOWALSKI.
+002000 INSTALLATION. CST8283 REGISTRAR SYSTEMS.
+002100 DATE-WRITTEN. 08/09/2026.
+002200 DATE-COMPILED.
+002300 SECURITY. NON CONFIDENTIAL.
+002400 ENVIRONMENT DIVISION.
+002500 INPUT-OUTPUT SECTION.
+002600 FILE-CONTROL.
+002700     SELECT STUDENT-SOURCE-FILE
+002800     ASSIGN TO "..\STUDENT.TXT"
+002900     ORGANIZATION IS LINE SEQUENTIAL.
+003000
+003100     SELECT OPTIONAL PARM-FILE
+003200     ASSIGN TO "..\STUDLPRM.TXT"
+003300     ORGANIZATION IS LINE SEQUENTIAL.
+003400
+003500     SELECT LABEL-FILE
+003600     ASSIGN TO "..\STUDLBL.TXT"
+003700     ORGANIZATION IS LINE SEQUENTIAL.
+003800
+003900     SELECT SORT-WORK-FILE
+004000     ASSIGN TO "SORTWK01".
+004100 DATA DIVISION.
+004200 FILE SECTION.
+004300 FD  STUDENT-SOURCE-FILE.
+004400     COPY STUDREC.
+004500
+004600 FD  PARM-FILE.
+004700     COPY STUDPARM.
+004800
+004900 FD  LABEL-FILE.
+005000 01  LABEL-LINE                 PIC X(51).
+005100
+005200 SD  SORT-WORK-FILE.
+005300 01  SORT-RECORD.
+005400     05  SORT-POSTAL-CODE        PIC X(07).
+005500     05  SORT-STUDENT-PROGRAM    PIC X(08).
+005600     05  SORT-STUDENT-YEAR       PIC 9(06).
+005700     05  SORT-STUDENT-NAME.
+005800         10  SORT-TITLE          PIC A(06).
+005900         10  SORT-FIRST-NAME     PIC A(15).
+006000         10  SORT-INITIALS       PIC A(02).
+006100         10  SORT-LAST-NAME      PIC A(28).
+006200     05  SORT-STREET-ADDRESS     PIC X(25).
+006300     05  SORT-CITY-NAME          PIC X(15).
+006400     05  SORT-PROVINCE           PIC X(15).
+006500
+006600 WORKING-STORAGE SECTION.
+006700
+006800 77  WS-EOF-SW                  PIC X(01)   VALUE "N".
+006900     88  WS-EOF                             VALUE "Y".
+007000 77  WS-SORT-EOF-SW             PIC X(01)   VALUE "N".
+007100     88  WS-SORT-EOF                        VALUE "Y".
+007200 77  WS-LABEL-COUNT              PIC 9(06)   VALUE ZERO.
+007300 77  WS-PROGRAM-FILTER           PIC X(08)   VALUE SPACES.
+007350 77  WS-YEAR-FROM                PIC 9(06)   VALUE ZERO.
+007380 77  WS-YEAR-TO                  PIC 9(06)   VALUE ZERO.
+007500
+007600 01  LBL-LINE-1.
+007700     05  LBL-NAME                PIC X(51).
+007800
+007900 01  LBL-LINE-2.
+008000     05  LBL-STREET              PIC X(50).
+008100
+008200 01  LBL-LINE-3.
+008300     05  LBL-CITY                PIC X(15).
+008400     05  FILLER                  PIC X(02)   VALUE ", ".
+008500     05  LBL-PROVINCE            PIC X(15).
+008600     05  FILLER                  PIC X(02)   VALUE SPACES.
+008700     05  LBL-POSTAL              PIC X(07).
+008800
+008900 01  LBL-BLANK-LINE              PIC X(50)   VALUE SPACES.
+009000
+009100 PROCEDURE DIVISION.
+009200
+009300******************************************************************
+009400* 0000-MAINLINE
+009500******************************************************************
+009600 0000-MAINLINE.
+009700     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+009800     SORT SORT-WORK-FILE
+009900         ON ASCENDING KEY SORT-POSTAL-CODE
+010000         INPUT PROCEDURE IS 1200-SELECT-STUDENTS
+010100         OUTPUT PROCEDURE IS 2000-FORMAT-LABELS.
+010200     PERFORM 3000-TERMINATE THRU 3000-EXIT.
+010300     STOP RUN.
+010400
+010500******************************************************************
+010600* 1000-INITIALIZE - open files and read the optional parameter
+010700*                   card that limits the run to one program
+010800*                   and/or year.
+010900******************************************************************
+011000 1000-INITIALIZE.
+011100     OPEN INPUT STUDENT-SOURCE-FILE.
+011200     OPEN OUTPUT LABEL-FILE.
+011300     PERFORM 1100-READ-PARM-CARD THRU 1100-EXIT.
+011400 1000-EXIT.
+011500     EXIT.
+011600
+011700 1100-READ-PARM-CARD.
+011800     OPEN INPUT PARM-FILE.
+011900     READ PARM-FILE
+012000         AT END
+012100             MOVE SPACES TO WS-PROGRAM-FILTER
+012150             MOVE ZERO TO WS-YEAR-FROM
+012180             MOVE ZERO TO WS-YEAR-TO
+012200         NOT AT END
+012300             MOVE PARM-PROGRAM-FILTER TO WS-PROGRAM-FILTER
+012400             MOVE PARM-YEAR-FROM TO WS-YEAR-FROM
+012500             MOVE PARM-YEAR-TO TO WS-YEAR-TO
+012600     END-READ.
+012700     CLOSE PARM-FILE.
+012800 1100-EXIT.
+012900     EXIT.
+013000
+013100******************************************************************
+013200* 1200-SELECT-STUDENTS - SORT input procedure: release only the
+013300*                        student records that pass the parameter
+013400*                        card's filter.
+013500******************************************************************
+013600 1200-SELECT-STUDENTS.
+013700     PERFORM 1210-READ-STUDENT THRU 1210-EXIT.
+013800     PERFORM 1220-RELEASE-STUDENT THRU 1220-EXIT
+013900         UNTIL WS-EOF.
+014000 1200-EXIT.
+014100     EXIT.
+014200
+014300 1210-READ-STUDENT.
+014400     READ STUDENT-SOURCE-FILE
+014500         AT END SET WS-EOF TO TRUE
+014600     END-READ.
+014700 1210-EXIT.
+014800     EXIT.
+014900
+015000 1220-RELEASE-STUDENT.
+015100     IF (WS-PROGRAM-FILTER = SPACES
+015200             OR WS-PROGRAM-FILTER = STUDENT-PROGRAM)
+015250         AND (WS-YEAR-FROM = ZERO
+015270             OR STUDENT-YEAR NOT < WS-YEAR-FROM)
+015300         AND (WS-YEAR-TO = ZERO
+015400             OR STUDENT-YEAR NOT > WS-YEAR-TO)
+015500         MOVE STUDENT-PROGRAM TO SORT-STUDENT-PROGRAM
+015600         MOVE STUDENT-YEAR TO SORT-STUDENT-YEAR
+015700         MOVE STUDENT-NAME TO SORT-STUDENT-NAME
+015800         MOVE STREET-ADDRESS TO SORT-STREET-ADDRESS
+015900         MOVE CITY-NAME TO SORT-CITY-NAME
+016000         MOVE PROVINCE TO SORT-PROVINCE
+016100         MOVE POSTAL-CODE TO SORT-POSTAL-CODE
+016200         RELEASE SORT-RECORD
+016300     END-IF.
+016400     PERFORM 1210-READ-STUDENT THRU 1210-EXIT.
+016500 1220-EXIT.
+016600     EXIT.
+016700
+016800******************************************************************
+016900* 2000-FORMAT-LABELS - SORT output procedure: write one 3-line
+017000*                      label block, plus a blank separator line,
+017100*                      per sorted student record.
+017200******************************************************************
+017300 2000-FORMAT-LABELS.
+017400     PERFORM 2100-RETURN-SORTED THRU 2100-EXIT.
+017500     PERFORM 2200-WRITE-LABEL THRU 2200-EXIT
+017600         UNTIL WS-SORT-EOF.
+017700 2000-EXIT.
+017800     EXIT.
+017900
+018000 2100-RETURN-SORTED.
+018100     RETURN SORT-WORK-FILE
+018200         AT END SET WS-SORT-EOF TO TRUE
+018300     END-RETURN.
+018400 2100-EXIT.
+018500     EXIT.
+018600
+018700 2200-WRITE-LABEL.
+018800     MOVE SPACES TO LBL-NAME.
+018900     STRING SORT-TITLE DELIMITED BY SIZE
+019000         SORT-FIRST-NAME DELIMITED BY SIZE
+019100         SORT-INITIALS DELIMITED BY SIZE
+019200         SORT-LAST-NAME DELIMITED BY SIZE
+019300         INTO LBL-NAME.
+019400     MOVE SORT-STREET-ADDRESS TO LBL-STREET.
+019500     MOVE SORT-CITY-NAME TO LBL-CITY.
+019600     MOVE SORT-PROVINCE TO LBL-PROVINCE.
+019700     MOVE SORT-POSTAL-CODE TO LBL-POSTAL.
+019800     WRITE LABEL-LINE FROM LBL-LINE-1 AFTER ADVANCING 1 LINE.
+019900     WRITE LABEL-LINE FROM LBL-LINE-2 AFTER ADVANCING 1 LINE.
+020000     WRITE LABEL-LINE FROM LBL-LINE-3 AFTER ADVANCING 1 LINE.
+020100     WRITE LABEL-LINE FROM LBL-BLANK-LINE AFTER ADVANCING 1 LINE.
+020200     ADD 1 TO WS-LABEL-COUNT.
+020300     PERFORM 2100-RETURN-SORTED THRU 2100-EXIT.
+020400 2200-EXIT.
+020500     EXIT.
+020600
+020700******************************************************************
+020800* 3000-TERMINATE - close files.
+020900******************************************************************
+021000 3000-TERMINATE.
+021100     CLOSE STUDENT-SOURCE-FILE.
+021200     CLOSE LABEL-FILE.
+021300 3000-EXIT.
+021400     EXIT.
+021500
+021600 END PROGRAM STUDENT-LABEL-PGM.
