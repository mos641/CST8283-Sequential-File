@@ -0,0 +1,152 @@
+000100******************************************************************
+000200* Program:     STUDENT-CSV-EXPORT-PGM
+000300* Author:      D. KOWALSKI
+000400* Installation: CST8283 REGISTRAR SYSTEMS
+000500* Date-Written: 2026-08-09
+000600* Date-Compiled:
+000700* Security:    NON CONFIDENTIAL
+000800*
+000900* Purpose:     Exports STUDENT-RECORD data from STUDENT-SOURCE-
+001000*              FILE as a comma-delimited file, with a header
+001100*              line, for loading into Excel or other downstream
+001125*              systems.
+001150*
+001175*              NOTE: STUDENT-SOURCE-FILE is the original line-
+001180*              sequential STUDENT.TXT snapshot, not the indexed
+001185*              STUDENT-MASTER (STUDENT.DAT) file STUDENT-MAINT-
+001190*              PGM keys its adds/changes/deletes against. This
+001195*              export does not reflect maintenance activity.
+001200*
+001300* Modification History:
+001400*   2026-08-09  D.K.  Original CSV export program.
+001450*   2026-08-09  D.K.  Renamed the FD this program reads from
+001460*                     STUDENT-MASTER to STUDENT-SOURCE-FILE - it
+001470*                     was never actually the indexed master
+001480*                     STUDENT-MAINT-PGM keys, and sharing that
+001490*                     name was misleading.
+001500******************************************************************
+001600 IDENTIFICATION DIVISION.
+001700 PROGRAM-ID. STUDENT-CSV-EXPORT-PGM.
+001800 AUTHOR. D. KOWALSKI.
+001900 INSTALLATION. CST8283 REGISTRAR SYSTEMS.
+002000 DATE-WRITTEN. 08/09/2026.
+002100 DATE-COMPILED.
+002200 SECURITY. NON CONFIDENTIAL.
+002300 ENVIRONMENT DIVISION.
+002400 INPUT-OUTPUT SECTION.
+002500 FILE-CONTROL.
+002600     SELECT STUDENT-SOURCE-FILE
+002700     ASSIGN TO "..\STUDENT.TXT"
+002800     ORGANIZATION IS LINE SEQUENTIAL.
+002900
+003000     SELECT CSV-FILE
+003100     ASSIGN TO "..\STUDENT.CSV"
+003200     ORGANIZATION IS LINE SEQUENTIAL.
+003300 DATA DIVISION.
+003400 FILE SECTION.
+003500 FD  STUDENT-SOURCE-FILE.
+003600     COPY STUDREC.
+003700
+003800 FD  CSV-FILE.
+003900 01  CSV-LINE                   PIC X(150).
+004000
+004100 WORKING-STORAGE SECTION.
+004200
+004300 77  WS-EOF-SW                  PIC X(01)   VALUE "N".
+004400     88  WS-EOF                             VALUE "Y".
+004500 77  WS-RECORD-COUNT             PIC 9(06)   VALUE ZERO.
+004600
+004700 01  CSV-HEADER-LINE             PIC X(150)  VALUE
+004800     "STUDENT_NUMBER,STUDENT_PROGRAM,STUDENT_YEAR,TITLE,FIRST_N
+004900-    "AME,INITIALS,LAST_NAME,STREET_ADDRESS,CITY,PROVINCE,POSTA
+005000-    "L_CODE".
+005100
+005200 01  CSV-DETAIL-LINE.
+005300     05  CSV-STUDENT-NUMBER      PIC X(10).
+005400     05  FILLER                  PIC X(01)   VALUE ",".
+005500     05  CSV-STUDENT-PROGRAM     PIC X(08).
+005600     05  FILLER                  PIC X(01)   VALUE ",".
+005700     05  CSV-STUDENT-YEAR        PIC 9(06).
+005800     05  FILLER                  PIC X(01)   VALUE ",".
+005900     05  CSV-TITLE                PIC X(06).
+006000     05  FILLER                  PIC X(01)   VALUE ",".
+006100     05  CSV-FIRST-NAME           PIC X(15).
+006200     05  FILLER                  PIC X(01)   VALUE ",".
+006300     05  CSV-INITIALS             PIC X(02).
+006400     05  FILLER                  PIC X(01)   VALUE ",".
+006500     05  CSV-LAST-NAME            PIC X(28).
+006600     05  FILLER                  PIC X(01)   VALUE ",".
+006700     05  CSV-STREET-ADDRESS       PIC X(25).
+006800     05  FILLER                  PIC X(01)   VALUE ",".
+006900     05  CSV-CITY-NAME            PIC X(15).
+007000     05  FILLER                  PIC X(01)   VALUE ",".
+007100     05  CSV-PROVINCE             PIC X(15).
+007200     05  FILLER                  PIC X(01)   VALUE ",".
+007300     05  CSV-POSTAL-CODE          PIC X(07).
+007400
+007500 PROCEDURE DIVISION.
+007600
+007700******************************************************************
+007800* 0000-MAINLINE
+007900******************************************************************
+008000 0000-MAINLINE.
+008100     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+008200     PERFORM 2000-PROCESS-STUDENT THRU 2000-EXIT
+008300         UNTIL WS-EOF.
+008400     PERFORM 3000-TERMINATE THRU 3000-EXIT.
+008500     STOP RUN.
+008600
+008700******************************************************************
+008800* 1000-INITIALIZE - open files and write the CSV header line.
+008900******************************************************************
+009000 1000-INITIALIZE.
+009100     OPEN INPUT STUDENT-SOURCE-FILE.
+009200     OPEN OUTPUT CSV-FILE.
+009300     WRITE CSV-LINE FROM CSV-HEADER-LINE.
+009400     PERFORM 1100-READ-STUDENT THRU 1100-EXIT.
+009500 1000-EXIT.
+009600     EXIT.
+009700
+009800 1100-READ-STUDENT.
+009900     READ STUDENT-SOURCE-FILE
+010000         AT END SET WS-EOF TO TRUE
+010100     END-READ.
+010200 1100-EXIT.
+010300     EXIT.
+010400
+010500******************************************************************
+010600* 2000-PROCESS-STUDENT - write one CSV row per student record.
+010700******************************************************************
+010800 2000-PROCESS-STUDENT.
+010900     PERFORM 2100-WRITE-CSV-ROW THRU 2100-EXIT.
+011000     PERFORM 1100-READ-STUDENT THRU 1100-EXIT.
+011100 2000-EXIT.
+011200     EXIT.
+011300
+011400 2100-WRITE-CSV-ROW.
+011500     MOVE STUDENT-NUMBER TO CSV-STUDENT-NUMBER.
+011600     MOVE STUDENT-PROGRAM TO CSV-STUDENT-PROGRAM.
+011700     MOVE STUDENT-YEAR TO CSV-STUDENT-YEAR.
+011800     MOVE STUDENT-TITLE TO CSV-TITLE.
+011900     MOVE FIRST-NAME TO CSV-FIRST-NAME.
+012000     MOVE INITIALS TO CSV-INITIALS.
+012100     MOVE LAST-NAME TO CSV-LAST-NAME.
+012200     MOVE STREET-ADDRESS TO CSV-STREET-ADDRESS.
+012300     MOVE CITY-NAME TO CSV-CITY-NAME.
+012400     MOVE PROVINCE TO CSV-PROVINCE.
+012500     MOVE POSTAL-CODE TO CSV-POSTAL-CODE.
+012600     WRITE CSV-LINE FROM CSV-DETAIL-LINE.
+012700     ADD 1 TO WS-RECORD-COUNT.
+012800 2100-EXIT.
+012900     EXIT.
+013000
+013100******************************************************************
+013200* 3000-TERMINATE - close files.
+013300******************************************************************
+013400 3000-TERMINATE.
+013500     CLOSE STUDENT-SOURCE-FILE.
+013600     CLOSE CSV-FILE.
+013700 3000-EXIT.
+013800     EXIT.
+013900
+014000 END PROGRAM STUDENT-CSV-EXPORT-PGM.
