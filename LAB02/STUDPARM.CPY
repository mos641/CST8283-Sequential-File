@@ -0,0 +1,19 @@
+      ******************************************************************
+      * Copybook: STUDPARM
+      * Purpose:  One-record parameter card layout, read at start-up
+      *           by any program that can be limited to a subset of
+      *           STUDENT-MASTER - SPACES/ZERO in a filter field means
+      *           "no filter" on that field.
+      *
+      * Modification History:
+      *   2026-08-09  Written for the mailing-label program; reused by
+      *                the roster program's PARM-driven filtering.
+      *   2026-08-09  PARM-YEAR-FILTER split into PARM-YEAR-FROM/
+      *                PARM-YEAR-TO so the year filter is a range, not
+      *                just an exact match - ZERO in either bound means
+      *                "no filter" on that end of the range.
+      ******************************************************************
+       01 FILTER-PARM-RECORD.
+           05 PARM-PROGRAM-FILTER PIC X(8).
+           05 PARM-YEAR-FROM PIC 9(6).
+           05 PARM-YEAR-TO PIC 9(6).
